@@ -10,8 +10,25 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TicCsv ASSIGN TO CsvFilename
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TicCsv ASSIGN TO DYNAMIC CsvFilename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TicCsvFileStatus.
+
+           SELECT TempoCalFile ASSIGN TO DYNAMIC TempoCalFilename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TempoCalFileStatus.
+
+           SELECT TempoFcstFile ASSIGN TO DYNAMIC TempoFcstFilename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TempoFcstFileStatus.
+
+           SELECT ReportFile ASSIGN TO DYNAMIC ReportFilename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ReportFileStatus.
+
+           SELECT BatchListFile ASSIGN TO DYNAMIC BatchListFilename
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BatchListFileStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -19,8 +36,81 @@
        01  TicRec                  PIC X(100).
            88 EndOfFile            VALUE HIGH-VALUES.
 
+       FD  TempoCalFile RECORD IS VARYING IN SIZE.
+       01  TempoCalRec             PIC X(20).
+           88 EndOfCalFile         VALUE HIGH-VALUES.
+
+       FD  TempoFcstFile RECORD IS VARYING IN SIZE.
+       01  TempoFcstRec            PIC X(20).
+           88 EndOfFcstFile        VALUE HIGH-VALUES.
+
+       FD  ReportFile RECORD IS VARYING IN SIZE.
+       01  ReportRec               PIC X(80).
+
+       FD  BatchListFile RECORD IS VARYING IN SIZE.
+       01  BatchListRec            PIC X(64).
+           88 EndOfBatchList       VALUE HIGH-VALUES.
+
        WORKING-STORAGE SECTION.
-       01  CsvFilename             PIC X(32).
+       01  CsvFilename             PIC X(64).
+       01  TicCsvFileStatus        PIC XX.
+       01  TicCsvOpenFlag          PIC X VALUE "N".
+           88 TicCsvOpen           VALUE "Y".
+
+      *    Scratch buffer the AcceptXxx paragraphs read TEMPO_* runtime
+      *    environment variables into, so a scheduled run can supply
+      *    every prompt's answer without a terminal attached.
+       01  EnvBuffer                PIC X(64).
+
+      *    One yearly TIC file name per line, read by Begin and handed
+      *    to ProcessYearFile so a run can cover several years' worth
+      *    of files instead of just one.
+       01  BatchListFilename       PIC X(64).
+       01  BatchListFileStatus     PIC XX.
+
+      *    Set by AcceptBatchListFilename when TEMPO_BATCH_LIST is
+      *    supplied via the environment, so AcceptTierSwitch can tell an
+      *    unattended run (where an unset TEMPO_SWITCH_DATE just means
+      *    "no switch this run") apart from a terminal session (where
+      *    blank has to be asked for, since it is also a valid answer).
+       01  BatchModeFlag            PIC X VALUE "N".
+           88 BatchMode             VALUE "Y".
+
+      *    Set once any batch line has yielded a usable in-range year,
+      *    so Begin can tell a batch list that named only bad or empty
+      *    files apart from one that actually produced a report.
+       01  AnyYearUsedFlag          PIC X VALUE "N".
+           88 AnyYearUsed           VALUE "Y".
+
+      *    YearFilenameTable/YearUsedFlag are indexed by YearIdx and
+      *    populated once per file by ProcessYearFile, so the report
+      *    loop always names and generates a report for the file that
+      *    was actually loaded into that year's totals, not whichever
+      *    file happened to be read last.
+       01  YearFilenameTable       PIC X(64) OCCURS 4 TIMES.
+       01  YearUsedFlag            PIC X OCCURS 4 TIMES VALUE "N".
+           88 YearUsed             VALUE "Y".
+
+       01  TempoCalFilename        PIC X(64) VALUE "data/tempocal.csv".
+       01  TempoCalFileStatus      PIC XX.
+
+      *    Next-day color forecast, distinct from the historical
+      *    calendar above: EDF publishes tomorrow's color ahead of
+      *    time, so operationally checking it doesn't wait on billing
+      *    data. Loaded the same way as TempoCalTable but from its own
+      *    small file, since a forecast file and a settled-history
+      *    calendar file will never be the same data drop.
+       01  TempoFcstFilename       PIC X(64) VALUE "data/tempofcst.csv".
+       01  TempoFcstFileStatus     PIC XX.
+
+      *    Yearly report output, one file per YearIdx, built by
+      *    BuildReportFilename from CsvFilename and PrnYear.
+       01  ReportFilename          PIC X(64).
+       01  ReportFileStatus        PIC XX.
+       01  ReportFileOpenFlag      PIC X VALUE "N".
+           88 ReportFileOpen       VALUE "Y".
+       01  ReportBaseName          PIC X(60).
+       01  ReportBaseExt           PIC X(10).
 
        01  TicData.
       *     2022-01-01T07:00:00+01:00 - Conso from HH:00:00 to HH:59:59
@@ -53,12 +143,37 @@
                03 FILLER           PIC X(10)       VALUE "Blanc HC".
                03 FILLER           PIC X(10)       VALUE "Bleu HP".
                03 FILLER           PIC X(10)       VALUE "Bleu HC".
+               03 FILLER           PIC X(10)       VALUE "Heures HP".
+               03 FILLER           PIC X(10)       VALUE "Heures HC".
            02 FILLER REDEFINES ConsoNameValues.
-               03 ConsoName        PIC X(10) OCCURS 7 TIMES.
+               03 ConsoName        PIC X(10) OCCURS 9 TIMES.
+
+      *    CTotalWh/CTotalKWh/CTotalHours are indexed 1-9 per category:
+      *    1 Base(all) 2 Rouge HP 3 Rouge HC 4 Blanc HP 5 Blanc HC
+      *    6 Bleu HP 7 Bleu HC 8 Heures Pleines(all colors) 9 Heures
+      *    Creuses(all colors). 8/9 feed the Base HP/HC simulated plan.
+      *    YearlyCosts/CostKwh follow the same 1-9 ordering so a single
+      *    TableIdx indexes both the sums and the tariff for that row.
+      *    Subscription fees (TarifAbo*) also vary by subscribed power
+      *    tier (kVA); AboByTier carries one row per tier - 1: 6kVA,
+      *    2: 9kVA, 3: 12kVA - selected at runtime by SubscribedTier.
+      *    kWh usage rates do not vary by tier, so CostKwhValues stays
+      *    a single row per year.
            02 YearlyCostsValues USAGE IS COMPUTATIONAL.
                03 Costs2022.
-                   04 TarifAboBase         PIC 999V99      VALUE 169.92.
-                   04 TarifAboTempo        PIC 999V99      VALUE 182.88.
+                   04 AboByTierValues.
+                       05 Tier1Abo2022.
+                           06 TarifAboBase     PIC 999V99  VALUE 169.92.
+                           06 TarifAboTempo    PIC 999V99  VALUE 182.88.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 176.16.
+                       05 Tier2Abo2022.
+                           06 TarifAboBase     PIC 999V99  VALUE 144.43.
+                           06 TarifAboTempo    PIC 999V99  VALUE 155.45.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 149.74.
+                       05 Tier3Abo2022.
+                           06 TarifAboBase     PIC 999V99  VALUE 229.39.
+                           06 TarifAboTempo    PIC 999V99  VALUE 246.89.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 237.82.
                    04 CostKwhValues.
                        05 CostKwhBase      PIC 9V9999      VALUE 0.1740.
                        05 CostKwhRHP       PIC 9V9999      VALUE 0.6274.
@@ -67,9 +182,49 @@
                        05 CostKwhWHC       PIC 9V9999      VALUE 0.1412.
                        05 CostKwhBHP       PIC 9V9999      VALUE 0.1498.
                        05 CostKwhBHC       PIC 9V9999      VALUE 0.1231.
+                       05 CostKwhHP        PIC 9V9999      VALUE 0.1841.
+                       05 CostKwhHC        PIC 9V9999      VALUE 0.1470.
                03 Costs2023.
-                   04 TarifAboBase         PIC 999V99      VALUE 169.89.
-                   04 TarifAboTempo        PIC 999V99      VALUE 177.84.
+                   04 AboByTierValues.
+                       05 Tier1Abo2023.
+                           06 TarifAboBase     PIC 999V99  VALUE 169.89.
+                           06 TarifAboTempo    PIC 999V99  VALUE 177.84.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 174.00.
+                       05 Tier2Abo2023.
+                           06 TarifAboBase     PIC 999V99  VALUE 144.41.
+                           06 TarifAboTempo    PIC 999V99  VALUE 151.16.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 147.90.
+                       05 Tier3Abo2023.
+                           06 TarifAboBase     PIC 999V99  VALUE 229.35.
+                           06 TarifAboTempo    PIC 999V99  VALUE 240.08.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 234.90.
+                   04 CostKwhValues.
+                       05 CostKwhBase      PIC 9V9999      VALUE 0.1740.
+                       05 CostKwhRHP       PIC 9V9999      VALUE 0.5486.
+                       05 CostKwhRHC       PIC 9V9999      VALUE 0.1222.
+                       05 CostKwhWHP       PIC 9V9999      VALUE 0.1653.
+                       05 CostKwhWHC       PIC 9V9999      VALUE 0.1112.
+                       05 CostKwhBHP       PIC 9V9999      VALUE 0.1272.
+                       05 CostKwhBHC       PIC 9V9999      VALUE 0.0862.
+                       05 CostKwhHP        PIC 9V9999      VALUE 0.1841.
+                       05 CostKwhHC        PIC 9V9999      VALUE 0.1470.
+      *    2024/2025 tariffs are not yet published by EDF; carried
+      *    forward from 2023 as a placeholder, same as the Bleu-only
+      *    2024/2025 rows in data/tempocal.csv.
+               03 Costs2024.
+                   04 AboByTierValues.
+                       05 Tier1Abo2024.
+                           06 TarifAboBase     PIC 999V99  VALUE 169.89.
+                           06 TarifAboTempo    PIC 999V99  VALUE 177.84.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 174.00.
+                       05 Tier2Abo2024.
+                           06 TarifAboBase     PIC 999V99  VALUE 144.41.
+                           06 TarifAboTempo    PIC 999V99  VALUE 151.16.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 147.90.
+                       05 Tier3Abo2024.
+                           06 TarifAboBase     PIC 999V99  VALUE 229.35.
+                           06 TarifAboTempo    PIC 999V99  VALUE 240.08.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 234.90.
                    04 CostKwhValues.
                        05 CostKwhBase      PIC 9V9999      VALUE 0.1740.
                        05 CostKwhRHP       PIC 9V9999      VALUE 0.5486.
@@ -78,34 +233,185 @@
                        05 CostKwhWHC       PIC 9V9999      VALUE 0.1112.
                        05 CostKwhBHP       PIC 9V9999      VALUE 0.1272.
                        05 CostKwhBHC       PIC 9V9999      VALUE 0.0862.
+                       05 CostKwhHP        PIC 9V9999      VALUE 0.1841.
+                       05 CostKwhHC        PIC 9V9999      VALUE 0.1470.
+               03 Costs2025.
+                   04 AboByTierValues.
+                       05 Tier1Abo2025.
+                           06 TarifAboBase     PIC 999V99  VALUE 169.89.
+                           06 TarifAboTempo    PIC 999V99  VALUE 177.84.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 174.00.
+                       05 Tier2Abo2025.
+                           06 TarifAboBase     PIC 999V99  VALUE 144.41.
+                           06 TarifAboTempo    PIC 999V99  VALUE 151.16.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 147.90.
+                       05 Tier3Abo2025.
+                           06 TarifAboBase     PIC 999V99  VALUE 229.35.
+                           06 TarifAboTempo    PIC 999V99  VALUE 240.08.
+                           06 TarifAboHPHC     PIC 999V99  VALUE 234.90.
+                   04 CostKwhValues.
+                       05 CostKwhBase      PIC 9V9999      VALUE 0.1740.
+                       05 CostKwhRHP       PIC 9V9999      VALUE 0.5486.
+                       05 CostKwhRHC       PIC 9V9999      VALUE 0.1222.
+                       05 CostKwhWHP       PIC 9V9999      VALUE 0.1653.
+                       05 CostKwhWHC       PIC 9V9999      VALUE 0.1112.
+                       05 CostKwhBHP       PIC 9V9999      VALUE 0.1272.
+                       05 CostKwhBHC       PIC 9V9999      VALUE 0.0862.
+                       05 CostKwhHP        PIC 9V9999      VALUE 0.1841.
+                       05 CostKwhHC        PIC 9V9999      VALUE 0.1470.
            02 FILLER REDEFINES YearlyCostsValues USAGE IS COMPUTATIONAL.
-               03 YearlyCosts OCCURS 2 TIMES.
-                   04 CostAboBase          PIC 999V99.
-                   04 CostAboTempo         PIC 999V99.
-                   04 CostKwh              PIC 9V9999 OCCURS 7 TIMES.
+               03 YearlyCosts OCCURS 4 TIMES.
+                   04 AboByTier OCCURS 3 TIMES.
+                       05 CostAboBase      PIC 999V99.
+                       05 CostAboTempo     PIC 999V99.
+                       05 CostAboHPHC      PIC 999V99.
+                   04 CostKwh              PIC 9V9999 OCCURS 9 TIMES.
 
+      *    YearSums/ConsoSums are indexed (YearIdx, TableIdx) so a
+      *    batch run keeps each year's totals separate instead of
+      *    accumulating every file into one shared bucket.
        01  ConsoData USAGE IS COMPUTATIONAL.
-           02 ConsoSums OCCURS 7 TIMES.
-               03 CTotalWh         PIC 9(9)        VALUE ZEROES.
-               03 CTotalKWh        REDEFINES CTotalWh PIC 9(6)V999.
-               03 CTotalHours      PIC 9(4)        VALUE ZEROES.
+           02 YearSums OCCURS 4 TIMES.
+               03 ConsoSums OCCURS 9 TIMES.
+                   04 CTotalWh         PIC 9(9)        VALUE ZEROES.
+                   04 CTotalKWh        REDEFINES CTotalWh PIC 9(6)V999.
+                   04 CTotalHours      PIC 9(4)        VALUE ZEROES.
 
        01  YearIdx                 USAGE IS INDEX.
        01  TableIdx                USAGE IS INDEX.
 
+      *    Subscribed power tier drives which AboByTier row the
+      *    subscription-fee comparisons look up: 1=6kVA 2=9kVA 3=12kVA.
+       01  SubscribedTier          USAGE IS INDEX.
+       01  SubscribedTierInput     PIC 9.
+
+      *    Optional mid-year tier switch: if TierSwitchRequested, the
+      *    subscription fee for the one year containing SwitchYear is
+      *    prorated by day count between SubscribedTier (before the
+      *    switch date) and NewSubscribedTier (from the switch date
+      *    onward) instead of applying either tier's flat annual fee.
+      *    DaysInMonth/AdjDaysInMonth support the day-of-year count;
+      *    AdjDaysInMonth is patched to a 29-day February in leap years.
+       01  DaysInMonthValues.
+           02 FILLER               PIC 99          VALUE 31.
+           02 FILLER               PIC 99          VALUE 28.
+           02 FILLER               PIC 99          VALUE 31.
+           02 FILLER               PIC 99          VALUE 30.
+           02 FILLER               PIC 99          VALUE 31.
+           02 FILLER               PIC 99          VALUE 30.
+           02 FILLER               PIC 99          VALUE 31.
+           02 FILLER               PIC 99          VALUE 31.
+           02 FILLER               PIC 99          VALUE 30.
+           02 FILLER               PIC 99          VALUE 31.
+           02 FILLER               PIC 99          VALUE 30.
+           02 FILLER               PIC 99          VALUE 31.
+       01  FILLER REDEFINES DaysInMonthValues.
+           02 DaysInMonth          PIC 99 OCCURS 12 TIMES.
+       01  AdjDaysInMonth          PIC 99 OCCURS 12 TIMES
+                                       USAGE IS COMPUTATIONAL.
+       01  MonthIdx                USAGE IS INDEX.
+
+       01  TierSwitchDateAlpha     PIC X(10).
+       01  TierSwitchDate.
+           02 SwitchYear           PIC 9999.
+           02 SwitchMonth          PIC 99.
+           02 SwitchDay            PIC 99.
+       01  TierSwitchFlag          PIC X VALUE "N".
+           88 TierSwitchRequested  VALUE "Y".
+       01  NewSubscribedTierInput  PIC 9.
+       01  NewSubscribedTier       USAGE IS INDEX.
+
+       01  ProrateWork USAGE IS COMPUTATIONAL.
+           02 DaysInYearTotal      PIC 999.
+           02 SwitchDayOfYear      PIC 999.
+           02 DaysBeforeSwitch     PIC 999.
+           02 DaysAfterSwitch      PIC 999.
+
+       01  ProratedAboBase         PIC 999V99 COMP.
+       01  ProratedAboTempo        PIC 999V99 COMP.
+       01  ProratedAboHPHC         PIC 999V99 COMP.
+
        01  CouleurJour             PIC X.
            88 JourRouge            VALUE "R".
            88 JourBlanc            VALUE "W".
            88 JourBleu             VALUE "B".
 
+      *    ForecastColor holds tomorrow's color for PrintTomorrowForecast,
+      *    kept separate from CouleurJour above since that field is
+      *    owned by SetCouleurJour/CalculateConsoSums for classifying
+      *    historical TIC rows - the forecast lookup is a distinct data
+      *    source and should not share mutable state with the
+      *    historical classification path.
+       01  ForecastColor           PIC X.
+           88 ForecastRouge        VALUE "R".
+           88 ForecastBlanc        VALUE "W".
+           88 ForecastBleu         VALUE "B".
+
+      *    Historical day-color calendar, loaded from TempoCalFilename
+      *    (one "YYYY-MM-DD,C" row per day). SetCouleurJour looks a
+      *    date up in this table instead of a hardcoded EVALUATE, so a
+      *    new year is a data drop rather than a recompile.
+       01  TempoCalTable.
+           02 CalEntryCount        PIC 9(4) COMP VALUE ZERO.
+           02 CalEntry OCCURS 0 TO 4000 TIMES DEPENDING ON CalEntryCount
+                   INDEXED BY CalIdx.
+               03 CalDate.
+                   04 CalYear      PIC 9999.
+                   04 CalMonth     PIC 99.
+                   04 CalDay       PIC 99.
+               03 CalColor         PIC X.
+
+      *    Next-day forecast calendar, loaded from TempoFcstFilename
+      *    the same way TempoCalTable is loaded from TempoCalFilename.
+      *    Kept far smaller since a forecast only ever covers a few
+      *    days ahead.
+       01  TempoFcstTable.
+           02 FcstEntryCount       PIC 9(4) COMP VALUE ZERO.
+           02 FcstEntry OCCURS 0 TO 30 TIMES DEPENDING ON FcstEntryCount
+                   INDEXED BY FcstIdx.
+               03 FcstDate.
+                   04 FcstYear     PIC 9999.
+                   04 FcstMonth    PIC 99.
+                   04 FcstDay      PIC 99.
+               03 FcstColor        PIC X.
+
+      *    ComputeTomorrowDate works out tomorrow's date from the
+      *    system clock so PrintTomorrowForecast can look it up in
+      *    TempoFcstTable without an operator having to type it in.
+       01  TodayDateNum             PIC 9(8).
+       01  TodayDate REDEFINES TodayDateNum.
+           02 TodayYear             PIC 9999.
+           02 TodayMonth            PIC 99.
+           02 TodayDay              PIC 99.
+       01  TomorrowYear             PIC 9999.
+       01  TomorrowMonth            PIC 99.
+       01  TomorrowDay              PIC 99.
+       01  TomLeapWork USAGE IS COMPUTATIONAL.
+           02 TomLeapDivResult      PIC 9(5).
+           02 TomLeapRem4           PIC 99.
+           02 TomLeapRem100         PIC 99.
+           02 TomLeapRem400         PIC 999.
+       01  ForecastLine             PIC X(80).
+       01  ForecastColorFlag        PIC X VALUE "N".
+           88 ForecastFound         VALUE "Y".
+
+       01  CalParseFields.
+           02 CalDateAlpha         PIC X(10).
+           02 CalColorAlpha        PIC X.
+
        01  TempoSums USAGE IS COMPUTATIONAL.
            02 TempoTotalWh         PIC 9(10).
            02 TempoTotalKWh        REDEFINES TempoTotalWh PIC 9(7)V999.
            02 TempoTotalCost       PIC 9(6)V9999.
 
-       01  TotalCost   PIC 9(6)V9999   COMP OCCURS 7 TIMES.
+       01  TotalCost   PIC 9(6)V9999   COMP OCCURS 9 TIMES.
        01  TempCost    PIC S9(6)V9999  COMP.
 
+       01  HPHCSums USAGE IS COMPUTATIONAL.
+           02 HPHCTotalWh          PIC 9(9).
+           02 HPHCTotalKWh         REDEFINES HPHCTotalWh PIC 9(6)V999.
+           02 HPHCTotalCost        PIC 9(6)V9999.
+
        01  ReportHeading USAGE IS DISPLAY.
            02 FILLER               PIC X(10)       VALUE "Sum".
            02 FILLER               PIC X(10)       VALUE "       KWh".
@@ -122,47 +428,521 @@
            02 PrnTotalHours        PIC B(3)ZBZZ9.
            02 PrnCostPerHour       PIC B(2)$$9.99.
 
+      *    YearIdxReconciliation compares CTotalHours(YearIdx, 1) (the
+      *    Base row, every metered hour for the year) against the
+      *    number of hours a calendar year of that length actually
+      *    has, so a truncated or duplicated TIC file is flagged before
+      *    its totals are trusted, instead of only after the fact. That
+      *    net count alone cannot tell a complete year from one with a
+      *    missing hour masked by an unrelated duplicated hour, so
+      *    CheckHourCompleteness also walks HourSeenTable (marked per
+      *    row by CalculateConsoSums) to count missing and duplicate
+      *    hours directly.
+       01  ReconData USAGE IS COMPUTATIONAL.
+           02 ExpectedHours        PIC 9(5).
+           02 ReconDivResult       PIC 9(5).
+           02 ReconRem4            PIC 99.
+           02 ReconRem100          PIC 99.
+           02 ReconRem400          PIC 999.
+       01  ReconOkFlag             PIC X VALUE "Y".
+           88 ReconOk              VALUE "Y".
+       01  ReconWarningLine        PIC X(80).
+       01  ReconDisplayHours       PIC ZZZZ9.
+       01  ReconDisplayExpected    PIC ZZZZ9.
+       01  ReconDisplayMissing     PIC ZZZZ9.
+       01  ReconDisplayDuplicate   PIC ZZZZ9.
+
+      *    HourSeenTable counts how many rows CalculateConsoSums has
+      *    seen for each (year, month, day, hour) slot, so
+      *    CheckHourCompleteness can flag missing (count = 0) and
+      *    duplicate (count > 1) hours by their own timestamp instead of
+      *    only comparing the year's net row count against the
+      *    expected total, which a missing hour and a duplicated hour
+      *    can cancel out against. Indexed by hour-of-day + 1 (1-24)
+      *    since table subscripts start at 1 but TimeHour runs 0-23.
+       01  HourSeenTable USAGE IS COMPUTATIONAL.
+           02 HourSeenYearTbl OCCURS 4 TIMES.
+               03 HourSeenMonthTbl OCCURS 12 TIMES.
+                   04 HourSeenDayTbl OCCURS 31 TIMES.
+                       05 HourSeenHour PIC 9 OCCURS 24 TIMES.
+       01  HseMonthIdx         USAGE IS INDEX.
+       01  HseDayIdx           USAGE IS INDEX.
+       01  HseHourIdx          USAGE IS INDEX.
+       01  MissingHourCount         PIC 9(4) COMP.
+       01  DuplicateHourCount       PIC 9(4) COMP.
+
+      *    Rouge HP is the most expensive slot (0.6274 then 0.5486
+      *    EUR/kWh), so demand-management planning wants to know which
+      *    specific hours drove the total, not just the year-end sum.
+      *    CalculateConsoSums flags any Rouge HP hour over
+      *    HighUsageThreshold into HighUsageEvent as it is read;
+      *    YearIdxHighUsageReport lists that year's flagged hours once
+      *    the batch is fully loaded.
+       01  HighUsageThreshold      PIC 9(6).
+       01  HighUsageEvents.
+           02 HighUsageEventCount  PIC 9(4) COMP VALUE ZERO.
+           02 HighUsageEvent OCCURS 0 TO 2000 TIMES
+                   DEPENDING ON HighUsageEventCount
+                   INDEXED BY HighUsageIdx.
+               03 HueYear          PIC 9999.
+               03 HueMonth         PIC 99.
+               03 HueDay           PIC 99.
+               03 HueHour          PIC 99.
+               03 HueConsWh        PIC 9(6).
+       01  HighUsageLine           PIC X(80).
+       01  HueConsWhDisplay   PIC Z(5)9.
+       01  HueThreshDisplay   PIC Z(5)9.
+
 
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "File name? " WITH NO ADVANCING
-           ACCEPT CsvFilename
+           PERFORM LoadTempoCalendar
+           PERFORM LoadTempoForecast
+           PERFORM PrintTomorrowForecast
 
-           OPEN INPUT TicCsv
-           READ TicCsv
-      *    ignore first line  (header)
-           READ TicCsv AT END
-               DISPLAY "File is empty!"
-               CLOSE TicCsv
+           PERFORM AcceptBatchListFilename
+           PERFORM AcceptSubscribedTier
+           PERFORM AcceptTierSwitch
+           PERFORM AcceptHighUsageThreshold
+
+           OPEN INPUT BatchListFile
+           IF BatchListFileStatus NOT = "00"
+               DISPLAY "Cannot open batch list file " BatchListFilename
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           READ BatchListFile AT END SET EndOfBatchList TO TRUE END-READ
+           PERFORM UNTIL EndOfBatchList
+               MOVE BatchListRec TO CsvFilename
+               PERFORM ProcessYearFile
+               READ BatchListFile AT END SET EndOfBatchList TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE BatchListFile
+
+           IF NOT AnyYearUsed
+               DISPLAY "No usable 2022-2025 data in batch list "
+                   BatchListFilename
+               MOVE 2 TO RETURN-CODE
                STOP RUN
-           END-READ
-           PERFORM UNTIL EndOfFile
+           END-IF
+
+           PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > 4
+               IF YearUsed(YearIdx)
+                   ADD 2021 TO YearIdx GIVING PrnYear
+                   MOVE YearFilenameTable(YearIdx) TO CsvFilename
+                   PERFORM YearIdxReconciliation
+                   PERFORM PrepareAboFees
+                   PERFORM BuildReportFilename
+                   PERFORM OpenReportFile
+                   DISPLAY ReportHeading
+                   PERFORM WriteHeadingLine
+                   IF NOT ReconOk
+                       DISPLAY ReconWarningLine
+                       PERFORM WriteReconciliationWarning
+                   END-IF
+                   INITIALIZE TempoSums
+                   INITIALIZE HPHCSums
+                   PERFORM YearIdxTempoDetails
+                   DISPLAY SPACE
+                   PERFORM WriteBlankLine
+                   PERFORM YearIdxGrandTotals
+                   DISPLAY SPACE
+                   PERFORM WriteBlankLine
+                   PERFORM YearIdxSavings
+                   DISPLAY SPACE
+                   PERFORM WriteBlankLine
+                   PERFORM YearIdxSavingsHPHC
+                   DISPLAY SPACE
+                   PERFORM WriteBlankLine
+                   PERFORM YearIdxHighUsageReport
+                   PERFORM CloseReportFile
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO RETURN-CODE
+           STOP RUN
+           .
+
+      *----------------------------------------------------------------
+      * AcceptSubscribedTier/AcceptTierSwitch/AcceptHighUsageThreshold/
+      * AcceptBatchListFilename each take their answer from a TEMPO_*
+      * runtime environment variable when one is set, falling back to
+      * the interactive prompt otherwise, so the same run can be typed
+      * at a terminal or fired unattended from cron/JCL with the
+      * answers passed in as environment settings.
+      *----------------------------------------------------------------
+       AcceptSubscribedTier.
+           MOVE SPACES TO EnvBuffer
+           MOVE ZERO TO SubscribedTierInput
+           ACCEPT EnvBuffer FROM ENVIRONMENT "TEMPO_TIER"
+           IF EnvBuffer NOT = SPACES
+               MOVE EnvBuffer(1:1) TO SubscribedTierInput
+           ELSE
+               IF NOT BatchMode
+                   DISPLAY "Subscribed power tier (1=6kVA 2=9kVA "
+                       "3=12kVA)? " WITH NO ADVANCING
+                   ACCEPT SubscribedTierInput
+               END-IF
+           END-IF
+           IF SubscribedTierInput < 1 OR SubscribedTierInput > 3
+               DISPLAY "Invalid tier, defaulting to 9kVA"
+               SET SubscribedTier TO 2
+           ELSE
+               SET SubscribedTier TO SubscribedTierInput
+           END-IF
+           .
+
+       AcceptTierSwitch.
+           MOVE SPACES TO EnvBuffer
+           MOVE ZERO TO NewSubscribedTierInput
+           ACCEPT EnvBuffer FROM ENVIRONMENT "TEMPO_SWITCH_DATE"
+           IF EnvBuffer NOT = SPACES
+               MOVE EnvBuffer(1:10) TO TierSwitchDateAlpha
+           ELSE
+               IF BatchMode
+                   MOVE SPACES TO TierSwitchDateAlpha
+               ELSE
+                   DISPLAY "Mid-year tier switch date (YYYY-MM-DD,"
+                       " blank for none)? " WITH NO ADVANCING
+                   ACCEPT TierSwitchDateAlpha
+               END-IF
+           END-IF
+           IF TierSwitchDateAlpha NOT = SPACES
+               SET TierSwitchRequested TO TRUE
+               UNSTRING TierSwitchDateAlpha DELIMITED BY "-"
+                   INTO SwitchYear SwitchMonth SwitchDay
+               MOVE SPACES TO EnvBuffer
+               ACCEPT EnvBuffer FROM ENVIRONMENT "TEMPO_NEW_TIER"
+               IF EnvBuffer NOT = SPACES
+                   MOVE EnvBuffer(1:1) TO NewSubscribedTierInput
+               ELSE
+                   IF NOT BatchMode
+                       DISPLAY "New tier after switch (1=6kVA 2=9kVA "
+                           "3=12kVA)? " WITH NO ADVANCING
+                       ACCEPT NewSubscribedTierInput
+                   END-IF
+               END-IF
+               IF NewSubscribedTierInput < 1
+                       OR NewSubscribedTierInput > 3
+                   DISPLAY "Invalid tier, defaulting to 9kVA"
+                   SET NewSubscribedTier TO 2
+               ELSE
+                   SET NewSubscribedTier TO NewSubscribedTierInput
+               END-IF
+           END-IF
+           .
+
+       AcceptHighUsageThreshold.
+           MOVE SPACES TO EnvBuffer
+           MOVE ZERO TO HighUsageThreshold
+           ACCEPT EnvBuffer FROM ENVIRONMENT "TEMPO_HP_THRESHOLD"
+           IF EnvBuffer NOT = SPACES
+               MOVE EnvBuffer(1:6) TO HighUsageThreshold
+           ELSE
+               IF NOT BatchMode
+                   DISPLAY "Rouge HP demand threshold in Wh (0"
+                       " disables)? " WITH NO ADVANCING
+                   ACCEPT HighUsageThreshold
+               END-IF
+           END-IF
+           .
+
+       AcceptBatchListFilename.
+           MOVE SPACES TO BatchListFilename
+           ACCEPT BatchListFilename FROM ENVIRONMENT "TEMPO_BATCH_LIST"
+           IF BatchListFilename = SPACES
+               DISPLAY "Batch list file? " WITH NO ADVANCING
+               ACCEPT BatchListFilename
+           ELSE
+               SET BatchMode TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * ProcessYearFile reads one yearly TIC file named in CsvFilename,
+      * determines which YearIdx it belongs to from its first data
+      * row (DetermineYearIdx), and accumulates its hours into that
+      * year's YearSums entry. A file for a year outside 2022-2025 is
+      * skipped with a warning since there is no tariff table for it.
+      *----------------------------------------------------------------
+       ProcessYearFile.
+           OPEN INPUT TicCsv
+           IF TicCsvFileStatus NOT = "00"
+               MOVE "N" TO TicCsvOpenFlag
+               DISPLAY "Skipping file that will not open (status "
+                   TicCsvFileStatus "): " CsvFilename
+               SET EndOfFile TO TRUE
+           ELSE
+               SET TicCsvOpen TO TRUE
+               READ TicCsv
+      *        ignore first line  (header)
+               READ TicCsv AT END
+                   DISPLAY "File is empty: " CsvFilename
+                   SET EndOfFile TO TRUE
+               END-READ
+           END-IF
+
+           IF NOT EndOfFile
                MOVE SPACES TO TicData
                UNSTRING TicRec DELIMITED BY "," INTO RFC3339DT, ConsWh
-               PERFORM SetCouleurJour
-               PERFORM CalculateConsoSums
-               READ TicCsv AT END SET EndOfFile TO TRUE END-READ
+               PERFORM DetermineYearIdx
+               IF YearIdx = 0
+                   DISPLAY "Skipping file with no 2022-2025 data: "
+                       CsvFilename
+               ELSE
+                   SET YearUsed(YearIdx) TO TRUE
+                   SET AnyYearUsed TO TRUE
+                   MOVE CsvFilename TO YearFilenameTable(YearIdx)
+                   PERFORM SetCouleurJour
+                   PERFORM CalculateConsoSums
+                   READ TicCsv AT END SET EndOfFile TO TRUE END-READ
+                   PERFORM UNTIL EndOfFile
+                       MOVE SPACES TO TicData
+                       UNSTRING TicRec DELIMITED BY ","
+                           INTO RFC3339DT, ConsWh
+                       PERFORM SetCouleurJour
+                       PERFORM CalculateConsoSums
+                       READ TicCsv AT END SET EndOfFile TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF TicCsvOpen
+               CLOSE TicCsv
+               MOVE "N" TO TicCsvOpenFlag
+           END-IF
+           .
+
+       DetermineYearIdx.
+           IF DateYear < 2022 OR DateYear > 2025
+               SET YearIdx TO ZERO
+           ELSE
+               COMPUTE YearIdx = DateYear - 2021
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * BuildReportFilename/OpenReportFile/CloseReportFile and the
+      * WriteXxxLine paragraphs mirror each console DISPLAY with a
+      * WRITE to ReportFilename, so the yearly report lands on disk as
+      * well as the screen. If the report file cannot be opened,
+      * ReportFileOpenFlag stays "N" and the WriteXxxLine paragraphs
+      * quietly skip the write; the run still completes and reports on
+      * screen.
+      *----------------------------------------------------------------
+       BuildReportFilename.
+           MOVE SPACES TO ReportBaseName ReportBaseExt ReportFilename
+           UNSTRING CsvFilename DELIMITED BY "."
+               INTO ReportBaseName ReportBaseExt
+           STRING ReportBaseName DELIMITED BY SPACE
+               "-" DELIMITED BY SIZE
+               PrnYear DELIMITED BY SIZE
+               "-report.csv" DELIMITED BY SIZE
+               INTO ReportFilename
+           .
+
+       OpenReportFile.
+           OPEN OUTPUT ReportFile
+           IF ReportFileStatus = "00"
+               SET ReportFileOpen TO TRUE
+           ELSE
+               MOVE "N" TO ReportFileOpenFlag
+               DISPLAY "WARNING: cannot open report file "
+                   ReportFilename ", report will not be written"
+           END-IF
+           .
+
+       CloseReportFile.
+           IF ReportFileOpen
+               CLOSE ReportFile
+               MOVE "N" TO ReportFileOpenFlag
+           END-IF
+           .
+
+       WriteHeadingLine.
+           IF ReportFileOpen
+               WRITE ReportRec FROM ReportHeading
+           END-IF
+           .
+
+       WriteDetailLine.
+           IF ReportFileOpen
+               WRITE ReportRec FROM DetailLine
+           END-IF
+           .
+
+       WriteBlankLine.
+           IF ReportFileOpen
+               MOVE SPACES TO ReportRec
+               WRITE ReportRec
+           END-IF
+           .
+
+       WriteReconciliationWarning.
+           IF ReportFileOpen
+               MOVE ReconWarningLine TO ReportRec
+               WRITE ReportRec
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * YearIdxReconciliation/CheckLeapYear/CheckHourCompleteness: flags
+      * a year whose Base hour count does not match a calendar year of
+      * that length, and separately flags any specific hour that is
+      * missing or duplicated in HourSeenTable, so a truncated or
+      * duplicated TIC file is caught even when a missing hour and a
+      * duplicated hour happen to leave the net row count looking right.
+      *----------------------------------------------------------------
+       YearIdxReconciliation.
+           PERFORM CheckLeapYear
+           PERFORM CheckHourCompleteness
+           IF CTotalHours(YearIdx, 1) = ExpectedHours
+                   AND MissingHourCount = 0
+                   AND DuplicateHourCount = 0
+               SET ReconOk TO TRUE
+           ELSE
+               MOVE "N" TO ReconOkFlag
+               MOVE SPACES TO ReconWarningLine
+               MOVE CTotalHours(YearIdx, 1) TO ReconDisplayHours
+               MOVE ExpectedHours TO ReconDisplayExpected
+               MOVE MissingHourCount TO ReconDisplayMissing
+               MOVE DuplicateHourCount TO ReconDisplayDuplicate
+               STRING "WARNING: " DELIMITED BY SIZE
+                   ReconDisplayHours DELIMITED BY SIZE
+                   " of " DELIMITED BY SIZE
+                   ReconDisplayExpected DELIMITED BY SIZE
+                   " hours present, " DELIMITED BY SIZE
+                   ReconDisplayMissing DELIMITED BY SIZE
+                   " missing, " DELIMITED BY SIZE
+                   ReconDisplayDuplicate DELIMITED BY SIZE
+                   " duplicated for " DELIMITED BY SIZE
+                   PrnYear DELIMITED BY SIZE
+                   " - totals may be inaccurate" DELIMITED BY SIZE
+                   INTO ReconWarningLine
+           END-IF
+           .
+
+       CheckLeapYear.
+           DIVIDE PrnYear BY 4
+               GIVING ReconDivResult REMAINDER ReconRem4
+           DIVIDE PrnYear BY 100
+               GIVING ReconDivResult REMAINDER ReconRem100
+           DIVIDE PrnYear BY 400
+               GIVING ReconDivResult REMAINDER ReconRem400
+           IF ReconRem4 = 0 AND (ReconRem100 NOT = 0 OR ReconRem400 = 0)
+               MOVE 8784 TO ExpectedHours
+           ELSE
+               MOVE 8760 TO ExpectedHours
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * CheckHourCompleteness walks every valid (month, day, hour) slot
+      * for the year just finished (February patched to 29 days when
+      * ExpectedHours already came back leap from CheckLeapYear) and
+      * counts how many of HourSeenTable's counters for this YearIdx are
+      * still zero (a missing hour) or above one (a duplicated hour).
+      *----------------------------------------------------------------
+       CheckHourCompleteness.
+           MOVE ZERO TO MissingHourCount
+           MOVE ZERO TO DuplicateHourCount
+           PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+               MOVE DaysInMonth(MonthIdx) TO AdjDaysInMonth(MonthIdx)
+           END-PERFORM
+           IF ExpectedHours = 8784
+               MOVE 29 TO AdjDaysInMonth(2)
+           END-IF
+
+           PERFORM VARYING HseMonthIdx FROM 1 BY 1
+                   UNTIL HseMonthIdx > 12
+               PERFORM VARYING HseDayIdx FROM 1 BY 1
+                       UNTIL HseDayIdx > AdjDaysInMonth(HseMonthIdx)
+                   PERFORM VARYING HseHourIdx FROM 1 BY 1
+                           UNTIL HseHourIdx > 24
+                       EVALUATE TRUE
+                           WHEN HourSeenHour(YearIdx, HseMonthIdx,
+                                   HseDayIdx, HseHourIdx) = 0
+                               ADD 1 TO MissingHourCount
+                           WHEN HourSeenHour(YearIdx, HseMonthIdx,
+                                   HseDayIdx, HseHourIdx) > 1
+                               ADD 1 TO DuplicateHourCount
+                       END-EVALUATE
+                   END-PERFORM
+               END-PERFORM
            END-PERFORM
-           CLOSE TicCsv
-
-           PERFORM VARYING YearIdx FROM 1 BY 1 UNTIL YearIdx > 2
-               ADD 2021 TO YearIdx GIVING PrnYear
-               DISPLAY ReportHeading
-               INITIALIZE TempoSums
-               PERFORM YearIdxTempoDetails
-               DISPLAY SPACE
-               PERFORM YearIdxGrandTotals
-               DISPLAY SPACE
-               PERFORM YearIdxSavings
-               DISPLAY SPACE
+           .
+
+      *----------------------------------------------------------------
+      * PrepareAboFees sets the ProratedAboXxx fields YearIdxSavings/
+      * YearIdxSavingsHPHC compare against. Most years just carry
+      * SubscribedTier's flat annual fee; the one year SwitchYear falls
+      * in (if a mid-year switch was requested) gets a day-weighted
+      * blend of the old and new tier's fee instead.
+      *----------------------------------------------------------------
+       PrepareAboFees.
+           IF TierSwitchRequested AND SwitchYear = PrnYear
+               PERFORM ComputeSwitchProration
+               COMPUTE ProratedAboBase ROUNDED =
+                   (CostAboBase(YearIdx, SubscribedTier)
+                       * DaysBeforeSwitch
+                   + CostAboBase(YearIdx, NewSubscribedTier)
+                       * DaysAfterSwitch) / DaysInYearTotal
+               COMPUTE ProratedAboTempo ROUNDED =
+                   (CostAboTempo(YearIdx, SubscribedTier)
+                       * DaysBeforeSwitch
+                   + CostAboTempo(YearIdx, NewSubscribedTier)
+                       * DaysAfterSwitch) / DaysInYearTotal
+               COMPUTE ProratedAboHPHC ROUNDED =
+                   (CostAboHPHC(YearIdx, SubscribedTier)
+                       * DaysBeforeSwitch
+                   + CostAboHPHC(YearIdx, NewSubscribedTier)
+                       * DaysAfterSwitch) / DaysInYearTotal
+           ELSE
+               MOVE CostAboBase(YearIdx, SubscribedTier)
+                   TO ProratedAboBase
+               MOVE CostAboTempo(YearIdx, SubscribedTier)
+                   TO ProratedAboTempo
+               MOVE CostAboHPHC(YearIdx, SubscribedTier)
+                   TO ProratedAboHPHC
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * ComputeSwitchProration turns SwitchMonth/SwitchDay into a day-
+      * of-year count (patching February for a leap SwitchYear from
+      * ExpectedHours, already known from YearIdxReconciliation) and
+      * splits the year into the DaysBeforeSwitch/DaysAfterSwitch the
+      * old and new tier are each billed for. The switch date itself is
+      * billed at the new tier.
+      *----------------------------------------------------------------
+       ComputeSwitchProration.
+           PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+               MOVE DaysInMonth(MonthIdx) TO AdjDaysInMonth(MonthIdx)
            END-PERFORM
+           IF ExpectedHours = 8784
+               MOVE 29 TO AdjDaysInMonth(2)
+               MOVE 366 TO DaysInYearTotal
+           ELSE
+               MOVE 365 TO DaysInYearTotal
+           END-IF
 
-           STOP RUN
+           MOVE ZERO TO SwitchDayOfYear
+           PERFORM VARYING MonthIdx FROM 1 BY 1
+                   UNTIL MonthIdx > SwitchMonth - 1
+               ADD AdjDaysInMonth(MonthIdx) TO SwitchDayOfYear
+           END-PERFORM
+           ADD SwitchDay TO SwitchDayOfYear
+
+           COMPUTE DaysBeforeSwitch = SwitchDayOfYear - 1
+           SUBTRACT DaysBeforeSwitch FROM DaysInYearTotal
+               GIVING DaysAfterSwitch
            .
 
        YearIdxGrandTotals.
       *    Process "Base"
-           COMPUTE TotalCost(1) = CTotalKWh(1) * CostKwh(YearIdx, 1)
+           COMPUTE TotalCost(1) = CTotalKWh(YearIdx, 1)
+               * CostKwh(YearIdx, 1)
            MOVE 1 TO TableIdx
            PERFORM TableIdxDisplayLine
 
@@ -172,6 +952,7 @@
            MOVE TempoTotalKWh TO PrnTotalKwh
            ADD ZERO TO TempoTotalCost GIVING PrnTotalCost ROUNDED
            DISPLAY DetailLine
+           PERFORM WriteDetailLine
            .
 
        YearIdxSavings.
@@ -180,40 +961,139 @@
            SUBTRACT TotalCost(1) FROM TempoTotalCost
                GIVING PrnTotalCost ROUNDED
            DISPLAY DetailLine
+           PERFORM WriteDetailLine
 
            MOVE "Diff abo" TO PrnName
-           SUBTRACT CostAboBase(YearIdx) FROM CostAboTempo(YearIdx)
+           SUBTRACT ProratedAboBase FROM ProratedAboTempo
                GIVING TempCost
            ADD ZERO To TempCost GIVING PrnTotalCost ROUNDED
            DISPLAY DetailLine
+           PERFORM WriteDetailLine
 
            MOVE "Net" TO PrnName
            ADD TempCost TO TempoTotalCost
            SUBTRACT TotalCost(1) FROM TempoTotalCost
                GIVING PrnTotalCost ROUNDED
            DISPLAY DetailLine
+           PERFORM WriteDetailLine
+           .
+
+      *----------------------------------------------------------------
+      * Compares the simulated Heures Creuses (Base HP/HC) plan against
+      * the metered Base tariff, the same way YearIdxSavings compares
+      * Tempo against Base.
+      *----------------------------------------------------------------
+       YearIdxSavingsHPHC.
+           MOVE SPACES TO DetailLine
+           MOVE "HP/HC" TO PrnName
+           MOVE HPHCTotalKWh TO PrnTotalKwh
+           ADD ZERO TO HPHCTotalCost GIVING PrnTotalCost ROUNDED
+           DISPLAY DetailLine
+           PERFORM WriteDetailLine
+
+           MOVE SPACES TO DetailLine
+           MOVE "HPHC Save" TO PrnName
+           SUBTRACT TotalCost(1) FROM HPHCTotalCost
+               GIVING PrnTotalCost ROUNDED
+           DISPLAY DetailLine
+           PERFORM WriteDetailLine
+
+           MOVE SPACES TO DetailLine
+           MOVE "HPHC Abo" TO PrnName
+           SUBTRACT ProratedAboBase FROM ProratedAboHPHC
+               GIVING TempCost
+           ADD ZERO TO TempCost GIVING PrnTotalCost ROUNDED
+           DISPLAY DetailLine
+           PERFORM WriteDetailLine
+
+           MOVE SPACES TO DetailLine
+           MOVE "HPHC Net" TO PrnName
+           ADD TempCost TO HPHCTotalCost
+           SUBTRACT TotalCost(1) FROM HPHCTotalCost
+               GIVING PrnTotalCost ROUNDED
+           DISPLAY DetailLine
+           PERFORM WriteDetailLine
+           .
+
+      *----------------------------------------------------------------
+      * YearIdxHighUsageReport lists this year's Rouge HP hours that
+      * FlagHighRougeHPHour caught over HighUsageThreshold while the
+      * batch files were being read.
+      *----------------------------------------------------------------
+       YearIdxHighUsageReport.
+           PERFORM VARYING HighUsageIdx FROM 1 BY 1
+                   UNTIL HighUsageIdx > HighUsageEventCount
+               IF HueYear(HighUsageIdx) = PrnYear
+                   MOVE SPACES TO HighUsageLine
+                   MOVE HueConsWh(HighUsageIdx) TO HueConsWhDisplay
+                   MOVE HighUsageThreshold TO HueThreshDisplay
+                   STRING "High Rouge HP usage: " DELIMITED BY SIZE
+                       HueYear(HighUsageIdx) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       HueMonth(HighUsageIdx) DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       HueDay(HighUsageIdx) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       HueHour(HighUsageIdx) DELIMITED BY SIZE
+                       ":00 - " DELIMITED BY SIZE
+                       HueConsWhDisplay DELIMITED BY SIZE
+                       " Wh (threshold " DELIMITED BY SIZE
+                       HueThreshDisplay DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO HighUsageLine
+                   DISPLAY HighUsageLine
+                   PERFORM WriteHighUsageLine
+               END-IF
+           END-PERFORM
+           .
+
+       WriteHighUsageLine.
+           IF ReportFileOpen
+               MOVE HighUsageLine TO ReportRec
+               WRITE ReportRec
+           END-IF
            .
 
        YearIdxTempoDetails.
            PERFORM VARYING TableIdx FROM 2 BY 1 UNTIL TableIdx > 7
-               COMPUTE TotalCost(TableIdx) = CTotalKWh(TableIdx)
+               COMPUTE TotalCost(TableIdx) =
+                   CTotalKWh(YearIdx, TableIdx)
                    * CostKwh(YearIdx, TableIdx)
 
-               ADD CTotalWh(TableIdx) TO TempoTotalWh
+               ADD CTotalWh(YearIdx, TableIdx) TO TempoTotalWh
                ADD TotalCost(TableIdx) TO TempoTotalCost
 
                PERFORM TableIdxDisplayLine
            END-PERFORM
+
+      *    Heures Creuses (Base HP/HC) simulated third plan: same
+      *    metered hours split HP/HC only, ignoring Tempo day colors.
+           PERFORM VARYING TableIdx FROM 8 BY 1 UNTIL TableIdx > 9
+               COMPUTE TotalCost(TableIdx) =
+                   CTotalKWh(YearIdx, TableIdx)
+                   * CostKwh(YearIdx, TableIdx)
+
+               ADD CTotalWh(YearIdx, TableIdx) TO HPHCTotalWh
+               ADD TotalCost(TableIdx) TO HPHCTotalCost
+
+               PERFORM TableIdxDisplayLine
+           END-PERFORM
            .
 
        TableIdxDisplayLine.
-           MOVE CTotalKWh(TableIdx) TO PrnTotalKwh
+           MOVE CTotalKWh(YearIdx, TableIdx) TO PrnTotalKwh
            ADD ZERO TO TotalCost(TableIdx) GIVING PrnTotalCost ROUNDED
-           DIVIDE TotalCost(TableIdx) BY CTotalHours(TableIdx)
-               GIVING PrnCostPerHour ROUNDED
+           IF CTotalHours(YearIdx, TableIdx) = 0
+               MOVE ZERO TO PrnCostPerHour
+           ELSE
+               DIVIDE TotalCost(TableIdx)
+                   BY CTotalHours(YearIdx, TableIdx)
+                   GIVING PrnCostPerHour ROUNDED
+           END-IF
            MOVE ConsoName(TableIdx) TO PrnName
-           MOVE CTotalHours(TableIdx) TO PrnTotalHours
+           MOVE CTotalHours(YearIdx, TableIdx) TO PrnTotalHours
            DISPLAY DetailLine
+           PERFORM WriteDetailLine
            .
 
        CalculateConsoSums.
@@ -231,63 +1111,243 @@
                WHEN JourBleu ALSO NOT IsHP
                    MOVE 7 TO TableIdx
            END-EVALUATE
-           ADD ConsWh TO CTotalWh(1)
-           ADD ConsWh TO CTotalWh(TableIdx)
-           ADD 1 TO CTotalHours(1)
-           ADD 1 TO CTotalHours(TableIdx)
+           ADD ConsWh TO CTotalWh(YearIdx, 1)
+           ADD ConsWh TO CTotalWh(YearIdx, TableIdx)
+           ADD 1 TO CTotalHours(YearIdx, 1)
+           ADD 1 TO CTotalHours(YearIdx, TableIdx)
+
+           IF TableIdx = 2 AND HighUsageThreshold > 0
+                   AND ConsWh > HighUsageThreshold
+               PERFORM FlagHighRougeHPHour
+           END-IF
+
+           IF IsHP
+               ADD ConsWh TO CTotalWh(YearIdx, 8)
+               ADD 1 TO CTotalHours(YearIdx, 8)
+           ELSE
+               ADD ConsWh TO CTotalWh(YearIdx, 9)
+               ADD 1 TO CTotalHours(YearIdx, 9)
+           END-IF
+
+           SET HseMonthIdx TO DateMonth
+           SET HseDayIdx TO DateDay
+           SET HseHourIdx TO TimeHour
+           SET HseHourIdx UP BY 1
+           IF HourSeenHour(YearIdx, HseMonthIdx,
+                   HseDayIdx, HseHourIdx) < 9
+               ADD 1 TO HourSeenHour(YearIdx, HseMonthIdx,
+                   HseDayIdx, HseHourIdx)
+           END-IF
            .
 
+      *----------------------------------------------------------------
+      * FlagHighRougeHPHour records one Rouge HP hour over
+      * HighUsageThreshold for later listing by YearIdxHighUsageReport.
+      * Events beyond HighUsageEvent's 2000-entry capacity are silently
+      * dropped, which at one flagged hour per real hour is far more
+      * than a single year (or several) of Rouge HP hours could fill.
+      *----------------------------------------------------------------
+       FlagHighRougeHPHour.
+           IF HighUsageEventCount < 2000
+               ADD 1 TO HighUsageEventCount
+               SET HighUsageIdx TO HighUsageEventCount
+               MOVE DateYear TO HueYear(HighUsageIdx)
+               MOVE DateMonth TO HueMonth(HighUsageIdx)
+               MOVE DateDay TO HueDay(HighUsageIdx)
+               MOVE TimeHour TO HueHour(HighUsageIdx)
+               MOVE ConsWh TO HueConsWh(HighUsageIdx)
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * SetCouleurJour looks RFCDate up in the calendar loaded from
+      * TempoCalFilename by LoadTempoCalendar. A date that is not on
+      * the calendar is treated as an ordinary Bleu day.
+      *----------------------------------------------------------------
        SetCouleurJour.
-           EVALUATE DateMonth ALSO TRUE
-               WHEN 1
-                   ALSO DateDay = 6 OR 10 OR 11 OR 12 OR 13 OR 14 OR 17
-                   OR 18 OR 19 OR 20 OR 21 OR 24 OR 25 OR 26 OR 27
-                       SET JourRouge TO TRUE
-               WHEN 1
-                   ALSO DateDay = 5 OR 7 OR 15 OR 22 OR 28 OR 31
-                       SET JourBlanc TO TRUE
-               WHEN 2
-                   ALSO DateDay = 2 OR 3 OR 7 OR 8 OR 9 OR 10 OR 11
-                   OR 23 OR 25 OR 28
-                       SET JourBlanc TO TRUE
-               WHEN 3
-                   ALSO DateDay = 1 OR 2 OR 3 OR 7 OR 8
-                       SET JourBlanc TO TRUE
-               WHEN 4
-                   ALSO DateDay = 4 OR 5 OR 6 OR 14
-                       SET JourBlanc TO TRUE
-               WHEN 5
-                   ALSO DateDay = 24 OR 30 OR 31
-                       SET JourBlanc TO TRUE
-               WHEN 11
-                   ALSO DateDay = 29 OR 30
-                       SET JourBlanc TO TRUE
-               WHEN 12
-                   ALSO DateDay = 8 OR 12 OR 13 OR 14
+           SET JourBleu TO TRUE
+           SET CalIdx TO 1
+           PERFORM VARYING CalIdx FROM 1 BY 1
+                   UNTIL CalIdx > CalEntryCount
+               IF CalYear(CalIdx) = DateYear
+                       AND CalMonth(CalIdx) = DateMonth
+                       AND CalDay(CalIdx) = DateDay
+                   IF CalColor(CalIdx) = "R"
                        SET JourRouge TO TRUE
-               WHEN 12
-                   ALSO DateDay = 1 OR 2 OR 5 OR 6 OR 7 OR 9 OR 10
-                   OR 15 OR 16 OR 17
-                       SET JourBlanc TO TRUE
-               WHEN OTHER
-                   SET JourBleu TO TRUE
-           END-EVALUATE
+                   ELSE
+                       IF CalColor(CalIdx) = "W"
+                           SET JourBlanc TO TRUE
+                       ELSE
+                           SET JourBleu TO TRUE
+                       END-IF
+                   END-IF
+                   SET CalIdx TO CalEntryCount
+               END-IF
+           END-PERFORM
            .
 
-       END PROGRAM tempo.
+       LoadTempoCalendar.
+           MOVE ZERO TO CalEntryCount
+           OPEN INPUT TempoCalFile
+           IF TempoCalFileStatus NOT = "00"
+               DISPLAY "WARNING: cannot open calendar file "
+                   TempoCalFilename ", all days default to Bleu"
+           ELSE
+               READ TempoCalFile
+                   AT END SET EndOfCalFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCalFile
+                   IF CalEntryCount < 4000
+                       ADD 1 TO CalEntryCount
+                       SET CalIdx TO CalEntryCount
+                       MOVE SPACES TO CalDateAlpha CalColorAlpha
+                       UNSTRING TempoCalRec DELIMITED BY ","
+                           INTO CalDateAlpha CalColorAlpha
+                       UNSTRING CalDateAlpha DELIMITED BY "-"
+                           INTO CalYear(CalIdx) CalMonth(CalIdx)
+                               CalDay(CalIdx)
+                       MOVE CalColorAlpha(1:1) TO CalColor(CalIdx)
+                   END-IF
+                   READ TempoCalFile AT END SET EndOfCalFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE TempoCalFile
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * LoadTempoForecast reads TempoFcstFilename ("YYYY-MM-DD,C" rows,
+      * same layout as the historical calendar) into TempoFcstTable, a
+      * lookup table entirely separate from TempoCalTable/SetCouleurJour
+      * so a forecast drop never overwrites settled billing history.
+      *----------------------------------------------------------------
+       LoadTempoForecast.
+           MOVE ZERO TO FcstEntryCount
+           OPEN INPUT TempoFcstFile
+           IF TempoFcstFileStatus NOT = "00"
+               DISPLAY "WARNING: cannot open forecast file "
+                   TempoFcstFilename ", no forecast available"
+           ELSE
+               READ TempoFcstFile
+                   AT END SET EndOfFcstFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfFcstFile
+                   IF FcstEntryCount < 30
+                       ADD 1 TO FcstEntryCount
+                       SET FcstIdx TO FcstEntryCount
+                       MOVE SPACES TO CalDateAlpha CalColorAlpha
+                       UNSTRING TempoFcstRec DELIMITED BY ","
+                           INTO CalDateAlpha CalColorAlpha
+                       UNSTRING CalDateAlpha DELIMITED BY "-"
+                           INTO FcstYear(FcstIdx) FcstMonth(FcstIdx)
+                               FcstDay(FcstIdx)
+                       MOVE CalColorAlpha(1:1) TO FcstColor(FcstIdx)
+                   END-IF
+                   READ TempoFcstFile AT END SET EndOfFcstFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE TempoFcstFile
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * ComputeTomorrowDate reads the system date and rolls it forward
+      * one day (month/year-end aware, leap-year aware) so
+      * PrintTomorrowForecast can look tomorrow up in TempoFcstTable.
+      *----------------------------------------------------------------
+       ComputeTomorrowDate.
+           ACCEPT TodayDateNum FROM DATE YYYYMMDD
+           MOVE TodayYear TO TomorrowYear
+           MOVE TodayMonth TO TomorrowMonth
+           COMPUTE TomorrowDay = TodayDay + 1
 
-      * HP: 6-22h, HC: 22-6h
-      * 22j rouges, 43j blancs, 300j bleus
-      *
-      * Jours Blancs
-      * Dec 2022: 1, 2, 5, 6, 7, 9, 10, 15, 16, 17
-      * Nov 2022: 29, 30
-      * Mai 2022: 24, 30, 31
-      * Avr 2022: 4, 5, 6, 14
-      * Mar 2022: 1, 2, 3, 7, 8
-      * Fev 2022: 2, 3, 7, 8, 9, 10, 11, 23, 25, 28
-      * Jan 2022: 5, 7, 15, 22, 28, 31
-      *
-      * Jours Rouges
-      * Dec 2022: 8, 12, 13, 14
-      * Jan 2022: 6, 10, 11, 12, 13, 14, 17, 18, 19, 20, 21, 24, 25, 26, 27
+           PERFORM VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+               MOVE DaysInMonth(MonthIdx) TO AdjDaysInMonth(MonthIdx)
+           END-PERFORM
+           DIVIDE TodayYear BY 4
+               GIVING TomLeapDivResult REMAINDER TomLeapRem4
+           DIVIDE TodayYear BY 100
+               GIVING TomLeapDivResult REMAINDER TomLeapRem100
+           DIVIDE TodayYear BY 400
+               GIVING TomLeapDivResult REMAINDER TomLeapRem400
+           IF TomLeapRem4 = 0
+                   AND (TomLeapRem100 NOT = 0 OR TomLeapRem400 = 0)
+               MOVE 29 TO AdjDaysInMonth(2)
+           END-IF
+
+           IF TomorrowDay > AdjDaysInMonth(TodayMonth)
+               MOVE 1 TO TomorrowDay
+               ADD 1 TO TomorrowMonth
+               IF TomorrowMonth > 12
+                   MOVE 1 TO TomorrowMonth
+                   ADD 1 TO TomorrowYear
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+      * PrintTomorrowForecast looks tomorrow up in TempoFcstTable and
+      * displays the forecast color, or says none is available, so an
+      * operational run can plan consumption ahead instead of only
+      * reporting on hours already metered.
+      *----------------------------------------------------------------
+       PrintTomorrowForecast.
+           PERFORM ComputeTomorrowDate
+           MOVE "N" TO ForecastColorFlag
+           PERFORM VARYING FcstIdx FROM 1 BY 1
+                   UNTIL FcstIdx > FcstEntryCount
+               IF FcstYear(FcstIdx) = TomorrowYear
+                       AND FcstMonth(FcstIdx) = TomorrowMonth
+                       AND FcstDay(FcstIdx) = TomorrowDay
+                   SET ForecastFound TO TRUE
+                   MOVE FcstColor(FcstIdx) TO ForecastColor
+                   SET FcstIdx TO FcstEntryCount
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO ForecastLine
+           IF ForecastFound
+               EVALUATE TRUE
+                   WHEN ForecastRouge
+                       STRING "Tomorrow (" DELIMITED BY SIZE
+                           TomorrowYear DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           TomorrowMonth DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           TomorrowDay DELIMITED BY SIZE
+                           ") Tempo forecast: Rouge" DELIMITED BY SIZE
+                           INTO ForecastLine
+                   WHEN ForecastBlanc
+                       STRING "Tomorrow (" DELIMITED BY SIZE
+                           TomorrowYear DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           TomorrowMonth DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           TomorrowDay DELIMITED BY SIZE
+                           ") Tempo forecast: Blanc" DELIMITED BY SIZE
+                           INTO ForecastLine
+                   WHEN OTHER
+                       STRING "Tomorrow (" DELIMITED BY SIZE
+                           TomorrowYear DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           TomorrowMonth DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           TomorrowDay DELIMITED BY SIZE
+                           ") Tempo forecast: Bleu" DELIMITED BY SIZE
+                           INTO ForecastLine
+               END-EVALUATE
+           ELSE
+               STRING "No Tempo forecast available for tomorrow ("
+                       DELIMITED BY SIZE
+                   TomorrowYear DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   TomorrowMonth DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   TomorrowDay DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO ForecastLine
+           END-IF
+           DISPLAY ForecastLine
+           .
+
+       END PROGRAM tempo.
